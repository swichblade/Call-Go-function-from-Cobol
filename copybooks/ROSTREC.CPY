@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ROSTREC.CPY
+      *  Record layout for the persistent contact roster file that
+      *  backs the AppendSlice/SelectSliceAtIndex/PrintSlice roster
+      *  kept on the Go side.  Keyed on RS-INDEX (Arg1).
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN.  08/08/2026.
+      *  MODIFICATION HISTORY.
+      *    08/08/2026  RSK  Original layout - roster persistence.
+      *****************************************************************
+       01  ROSTER-RECORD.
+           05  RS-INDEX                PIC 9(09).
+           05  RS-NAME                 PIC X(06).
+           05  RS-PHONE                PIC X(08).
+           05  RS-FILLER               PIC X(07).
