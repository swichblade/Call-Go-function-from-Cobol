@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *  Record layout for the daily transaction input driving the
+      *  roster load - one index/name/phone triplet per record, plus
+      *  an action code saying whether the triplet is an add, a
+      *  change, or a removal.
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN.  08/08/2026.
+      *  MODIFICATION HISTORY.
+      *    08/08/2026  RSK  Original layout - transaction-driven load.
+      *    08/08/2026  RSK  Added TR-ACTION so the same file can drive
+      *                     update and remove maintenance as well as
+      *                     append; blank/"A" still means append so
+      *                     older transaction files need no changes.
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TR-INDEX                PIC 9(09).
+           05  TR-NAME                 PIC X(06).
+           05  TR-PHONE                PIC X(08).
+           05  TR-ACTION                PIC X(01).
+               88  TR-ACTION-APPEND               VALUE "A" SPACE.
+               88  TR-ACTION-UPDATE               VALUE "U".
+               88  TR-ACTION-REMOVE               VALUE "R".
