@@ -1,80 +1,1010 @@
+      *****************************************************************
+      *  PROGRAM-ID.    DATATYP
+      *  AUTHOR.        R. S. KHANNA
+      *  INSTALLATION.  DATA PROCESSING - CONTACT ROSTER SYSTEM
+      *  DATE-WRITTEN.  01/15/2024.
+      *  DATE-COMPILED.
+      *-----------------------------------------------------------------
+      *  REMARKS.
+      *    Drives the Go shared-library data-type and roster-slice
+      *    demonstration functions (zeroptr, JsonExample, AppendSlice,
+      *    SelectSliceAtIndex, getSliceAttribute, PrintSlice).
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY.
+      *    08/08/2026  RSK  Roster now backed by an indexed file keyed
+      *                     on Arg1 so it survives across runs; the
+      *                     roster file is read back at start-up and
+      *                     used to rehydrate the Go-side slice.
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. datatyp.
+       AUTHOR. R. S. KHANNA.
+       INSTALLATION. DATA PROCESSING - CONTACT ROSTER SYSTEM.
+       DATE-WRITTEN. 01/15/2024.
+       DATE-COMPILED.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RS-INDEX
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT JSON-FILE ASSIGN TO "ROSTJSON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ROSTREC.
+
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD                PIC X(80).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-RECORD             PIC X(80).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RECORD                 PIC X(80).
+
+       FD  JSON-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  JSON-RECORD                  PIC X(80).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 9 CHARACTERS.
+       01  RESTART-RECORD               PIC 9(09).
+
        WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *    ORIGINAL DEMONSTRATION ARGUMENTS PASSED TO THE GO LIBRARY
+      *-----------------------------------------------------------------
        01 Arg1 BINARY-SHORT SIGNED.
        01 Arg2 USAGE COMP-2.
        01 Arg3 USAGE COMP-1.
        01 Arg4 PIC X(6).
        01 Arg5 PIC X(8).
+
+      *-----------------------------------------------------------------
+      *    ROSTER FILE HANDLING
+      *-----------------------------------------------------------------
+       77  WS-ROSTER-STATUS        PIC X(02) VALUE SPACES.
+           88  ROSTER-OK                       VALUE "00".
+           88  ROSTER-NOT-FOUND                VALUE "23".
+           88  ROSTER-AT-END                   VALUE "10".
+       77  WS-ROSTER-EOF-SW        PIC X(01) VALUE "N".
+           88  ROSTER-EOF                      VALUE "Y".
+       77  WS-ROSTER-EXISTS-SW     PIC X(01) VALUE "N".
+           88  ROSTER-EXISTS                   VALUE "Y".
+           88  ROSTER-NOT-EXISTS               VALUE "N".
+
+      *-----------------------------------------------------------------
+      *    ROSTER LISTING REPORT
+      *-----------------------------------------------------------------
+       77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-RPT-EOF-SW           PIC X(01) VALUE "N".
+           88  RPT-EOF                         VALUE "Y".
+       77  WS-RPT-RECORD-COUNT     PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-RUN-DATE.
+           05  WS-RD-YY             PIC 9(02).
+           05  WS-RD-MM             PIC 9(02).
+           05  WS-RD-DD             PIC 9(02).
+
+       01  WS-HEAD-LINE-1.
+           05  FILLER               PIC X(30) VALUE
+               "DAILY CONTACT ROSTER LISTING".
+           05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+           05  WS-HL-MM             PIC 9(02).
+           05  FILLER               PIC X(01) VALUE "/".
+           05  WS-HL-DD             PIC 9(02).
+           05  FILLER               PIC X(01) VALUE "/".
+           05  WS-HL-YY             PIC 9(02).
+           05  FILLER               PIC X(32) VALUE SPACES.
+
+       01  WS-HEAD-LINE-2.
+           05  FILLER               PIC X(10) VALUE "INDEX".
+           05  FILLER               PIC X(10) VALUE "NAME".
+           05  FILLER               PIC X(12) VALUE "PHONE".
+           05  FILLER               PIC X(48) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-INDEX          PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-DL-NAME           PIC X(10).
+           05  WS-DL-PHONE          PIC X(12).
+           05  FILLER               PIC X(48) VALUE SPACES.
+       01  WS-DETAIL-LINE-X REDEFINES WS-DETAIL-LINE PIC X(80).
+
+       01  WS-FOOTER-LINE.
+           05  FILLER               PIC X(20) VALUE
+               "TOTAL RECORDS READ: ".
+           05  WS-FL-COUNT          PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(51) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *    TRANSACTION VALIDATION AND EXCEPTION REPORTING
+      *-----------------------------------------------------------------
+       77  WS-EXCEPTION-STATUS      PIC X(02) VALUE SPACES.
+       77  WS-VALID-SW              PIC X(01) VALUE "N".
+           88  VALID-CONTACT                   VALUE "Y".
+           88  INVALID-CONTACT                 VALUE "N".
+
+      *-----------------------------------------------------------------
+      *    AUDIT TRAIL OF EVERY CROSS-LANGUAGE CALL
+      *-----------------------------------------------------------------
+       77  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+           88  AUDIT-OK                        VALUE "00".
+       77  WS-CALL-NAME             PIC X(20) VALUE SPACES.
+
+       01  WS-AUDIT-LINE.
+           05  WS-AL-DATE           PIC 9(06).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-AL-TIME           PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-AL-CALL-NAME      PIC X(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-AL-ARG1           PIC -(6)9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-AL-ARG4           PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-AL-ARG5           PIC X(08).
+           05  FILLER               PIC X(20) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *    TRANSACTION INPUT DRIVING THE ROSTER LOAD
+      *-----------------------------------------------------------------
+       77  WS-TRANS-STATUS          PIC X(02) VALUE SPACES.
+           88  TRANS-OK                        VALUE "00".
+       77  WS-TRANS-EOF-SW          PIC X(01) VALUE "N".
+           88  TRANS-EOF                       VALUE "Y".
+       77  WS-TRANS-OPEN-SW         PIC X(01) VALUE "N".
+           88  TRANS-FILE-OPEN                 VALUE "Y".
+
+      *-----------------------------------------------------------------
+      *    INDEX RANGE VALIDATION - ROSTER-FILE CARRIES A WIDER INDEX
+      *    (PIC 9(09)) THAN Arg1 (BINARY-SHORT SIGNED) CAN HOLD
+      *-----------------------------------------------------------------
+       77  WS-INDEX-VALID-SW        PIC X(01) VALUE "Y".
+           88  INDEX-IN-RANGE                  VALUE "Y".
+           88  INDEX-OUT-OF-RANGE              VALUE "N".
+
+      *-----------------------------------------------------------------
+      *    CHECKPOINT/RESTART FOR THE TRANSACTION LOAD
+      *-----------------------------------------------------------------
+       77  WS-RESTART-STATUS        PIC X(02) VALUE SPACES.
+           88  RESTART-OK                      VALUE "00".
+       77  WS-CHECKPOINT-INTERVAL   PIC 9(09) COMP VALUE 50.
+       77  WS-TRANS-READ-COUNT      PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-START      PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-QUOT       PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-REM        PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EX-INDEX          PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-EX-NAME           PIC X(09).
+           05  WS-EX-PHONE          PIC X(12).
+           05  WS-EX-REASON         PIC X(30).
+           05  FILLER               PIC X(19) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *    JSON EXPORT OF THE FULL ROSTER
+      *-----------------------------------------------------------------
+       77  WS-JSON-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-JSON-EOF-SW           PIC X(01) VALUE "N".
+           88  JSON-EOF                        VALUE "Y".
+       77  WS-JSON-PENDING-SW       PIC X(01) VALUE "N".
+           88  JSON-PENDING                    VALUE "Y".
+       77  WS-JSON-INDEX-ED         PIC Z(8)9.
+       77  WS-JSON-LEAD-SPACES      PIC 9(02) COMP VALUE ZERO.
+       77  WS-JSON-INDEX-LEN        PIC 9(02) COMP VALUE ZERO.
+       01  WS-JSON-LINE             PIC X(80) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *    NON-FATAL HANDLING OF FAILED CROSS-LANGUAGE CALLS
+      *-----------------------------------------------------------------
+       77  WS-CALL-ERROR-SW         PIC X(01) VALUE "N".
+           88  CALL-FAILED                     VALUE "Y".
+           88  CALL-OK                         VALUE "N".
+
+       01  WS-ERROR-LINE.
+           05  FILLER               PIC X(11) VALUE "CALL ERROR ".
+           05  WS-ERR-CALL-NAME     PIC X(20).
+           05  FILLER               PIC X(26) VALUE
+               " DID NOT COMPLETE, SKIPPED".
+           05  FILLER               PIC X(23) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       
-       add 300 to Arg1.
-       add 100.1 to Arg2.
-       add 100.2 to Arg3.
-       move "hello" to Arg4
-
-       CALL "zeroptr" USING BY reference arg1
-                            BY reference arg2
-                            BY reference arg3
-                            BY reference arg4
-       END-CALL
-
-       display arg1
-       display arg2
-       display arg3
-       display arg4
-
-       CALL "JsonExample" USING BY reference arg1
-                            BY reference arg2
-                            BY reference arg3
-                            BY reference arg4
-       END-CALL
-
-       display arg1
-       display arg2
-       display arg3
-       display arg4
-      
-      
-      
-      add 1 to Arg1.
-       move "Raj" to Arg4
-       move "555-905" to Arg5
-
-       CALL "AppendSlice" USING BY reference arg1
-                            BY reference arg4
-                            BY reference arg5
-       END-CALL
-
-       add 2 to Arg1.
-       move "Sam" to Arg4
-       move "555-955" to Arg5
-
-       CALL "AppendSlice" USING BY reference arg1
-                            BY reference arg4
-                            BY reference arg5
-       END-CALL
-
-
-       MOVE ZEROES to Arg1.
-       move SPACES to Arg4
-       move SPACES to Arg5
-
-       CALL "SelectSliceAtIndex" USING BY VALUE 0
-
-       CALL "getSliceAttribute"  USING BY reference arg1
-                            BY reference arg4
-                            BY reference arg5
-       END-CALL
-
-       CALL "PrintSlice"
-
-
-       display arg1
-       display arg4
-       display arg5
-      
-      
-       EXIT PROGRAM.
+
+      *=================================================================
+      *    0000-MAINLINE
+      *=================================================================
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 3000-DEMO-CALLS THRU 3000-EXIT.
+
+           PERFORM 4000-PROCESS-TRANSACTIONS THRU 4000-EXIT.
+
+           PERFORM 5000-EXPORT-JSON THRU 5000-EXIT.
+
+           MOVE ZEROES to Arg1.
+           move SPACES to Arg4
+           move SPACES to Arg5
+
+           MOVE "SelectSliceAtIndex" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "SelectSliceAtIndex" USING BY VALUE 0
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           MOVE "getSliceAttribute" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "getSliceAttribute"  USING BY reference arg1
+                                BY reference arg4
+                                BY reference arg5
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           MOVE "PrintSlice" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "PrintSlice"
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           display arg1
+           display arg4
+           display arg5
+
+           PERFORM 7000-LOOKUP-BY-NAME-DEMO THRU 7000-EXIT.
+
+           PERFORM 6000-PRINT-REPORT THRU 6000-EXIT.
+
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1000-INITIALIZE
+      *    Open the roster file (creating it on first run) and read
+      *    back whatever is already on it so the Go slice starts each
+      *    run with yesterday's roster instead of empty.
+      *=================================================================
+       1000-INITIALIZE.
+
+           OPEN I-O ROSTER-FILE.
+           IF NOT ROSTER-OK
+               OPEN OUTPUT ROSTER-FILE
+               CLOSE ROSTER-FILE
+               OPEN I-O ROSTER-FILE
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+           PERFORM 2000-REHYDRATE-ROSTER THRU 2000-EXIT.
+
+           PERFORM 1500-LOAD-CHECKPOINT THRU 1500-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1500-LOAD-CHECKPOINT
+      *    Pick up wherever the last run left off - if RESTART-FILE
+      *    holds a count from a prior run that did not finish the
+      *    transaction file, 4150-APPLY-TRANSACTION skips back over
+      *    the transactions already applied instead of re-applying
+      *    them.
+      *=================================================================
+       1500-LOAD-CHECKPOINT.
+
+           MOVE ZERO TO WS-CHECKPOINT-START.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-OK
+               READ RESTART-FILE
+                   AT END MOVE ZERO TO WS-CHECKPOINT-START
+                   NOT AT END MOVE RESTART-RECORD TO WS-CHECKPOINT-START
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1500-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2000-REHYDRATE-ROSTER
+      *    Read every record already on the roster file and hand it
+      *    back to the Go side, one AppendSlice per record, so the
+      *    in-memory slice matches what was persisted last run.
+      *=================================================================
+       2000-REHYDRATE-ROSTER.
+
+           MOVE "N" TO WS-ROSTER-EOF-SW.
+           MOVE LOW-VALUES TO RS-INDEX.
+           START ROSTER-FILE KEY IS NOT LESS THAN RS-INDEX
+               INVALID KEY MOVE "Y" TO WS-ROSTER-EOF-SW
+           END-START.
+
+           PERFORM 2100-REHYDRATE-ONE-RECORD THRU 2100-EXIT
+               UNTIL ROSTER-EOF.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-REHYDRATE-ONE-RECORD.
+
+           READ ROSTER-FILE NEXT RECORD
+               AT END MOVE "Y" TO WS-ROSTER-EOF-SW
+           END-READ.
+
+           IF NOT ROSTER-EOF
+               SET INDEX-IN-RANGE TO TRUE
+               COMPUTE Arg1 = RS-INDEX
+                   ON SIZE ERROR
+                       SET INDEX-OUT-OF-RANGE TO TRUE
+               END-COMPUTE
+               IF INDEX-IN-RANGE
+                   MOVE RS-NAME  TO Arg4
+                   MOVE RS-PHONE TO Arg5
+                   MOVE "AppendSlice" TO WS-CALL-NAME
+                   PERFORM 8100-AUDIT-CALL THRU 8100-EXIT
+                   MOVE "N" TO WS-CALL-ERROR-SW
+                   CALL "AppendSlice" USING BY reference arg1
+                                        BY reference arg4
+                                        BY reference arg5
+                       ON EXCEPTION
+                           SET CALL-FAILED TO TRUE
+                           PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+                   END-CALL
+               ELSE
+                   DISPLAY "2100: ROSTER INDEX EXCEEDS ARG1 RANGE "
+                       RS-INDEX
+               END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    3000-DEMO-CALLS
+      *    Original zeroptr / JsonExample data-type demonstration.
+      *=================================================================
+       3000-DEMO-CALLS.
+
+           add 300 to Arg1.
+           add 100.1 to Arg2.
+           add 100.2 to Arg3.
+           move "hello" to Arg4
+
+           MOVE "zeroptr" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "zeroptr" USING BY reference arg1
+                                BY reference arg2
+                                BY reference arg3
+                                BY reference arg4
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           display arg1
+           display arg2
+           display arg3
+           display arg4
+
+           MOVE "JsonExample" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "JsonExample" USING BY reference arg1
+                                BY reference arg2
+                                BY reference arg3
+                                BY reference arg4
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           display arg1
+           display arg2
+           display arg3
+           display arg4
+
+       3000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4000-PROCESS-TRANSACTIONS
+      *    Read the day's transaction file and apply one AppendSlice
+      *    per triplet - replaces the old hardcoded Raj/Sam literals
+      *    so new contacts no longer require a recompile.
+      *=================================================================
+       4000-PROCESS-TRANSACTIONS.
+
+           MOVE "N" TO WS-TRANS-OPEN-SW.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-OK
+               SET TRANS-FILE-OPEN TO TRUE
+               MOVE "N" TO WS-TRANS-EOF-SW
+               PERFORM 4100-READ-TRANSACTION THRU 4100-EXIT
+           ELSE
+               MOVE "Y" TO WS-TRANS-EOF-SW
+               DISPLAY "4000: TRANSACTION FILE OPEN FAILED, STATUS "
+                   WS-TRANS-STATUS
+           END-IF.
+
+           PERFORM 4150-APPLY-TRANSACTION THRU 4150-EXIT
+               UNTIL TRANS-EOF.
+
+           IF TRANS-FILE-OPEN
+               CLOSE TRANS-FILE
+               MOVE ZERO TO WS-TRANS-READ-COUNT
+               PERFORM 4600-SAVE-CHECKPOINT THRU 4600-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-TRANSACTION.
+
+           READ TRANS-FILE
+               AT END MOVE "Y" TO WS-TRANS-EOF-SW
+           END-READ.
+
+       4100-EXIT.
+           EXIT.
+
+       4150-APPLY-TRANSACTION.
+
+           ADD 1 TO WS-TRANS-READ-COUNT.
+
+           IF WS-TRANS-READ-COUNT > WS-CHECKPOINT-START
+               PERFORM 4175-CHECK-INDEX-RANGE THRU 4175-EXIT
+               IF INDEX-IN-RANGE
+                   MOVE TR-NAME  TO Arg4
+                   MOVE TR-PHONE TO Arg5
+                   IF TR-ACTION-REMOVE
+                       PERFORM 4500-REMOVE-ROSTER THRU 4500-EXIT
+                   ELSE
+                       PERFORM 4190-APPLY-ADD-OR-UPDATE THRU 4190-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 4310-WRITE-INDEX-EXCEPTION THRU 4310-EXIT
+               END-IF
+
+               DIVIDE WS-TRANS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOT
+                   REMAINDER WS-CHECKPOINT-REM
+               IF WS-CHECKPOINT-REM = ZERO
+                   PERFORM 4600-SAVE-CHECKPOINT THRU 4600-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 4100-READ-TRANSACTION THRU 4100-EXIT.
+
+       4150-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4175-CHECK-INDEX-RANGE
+      *    TR-INDEX (PIC 9(09)) is wider than Arg1 (BINARY-SHORT
+      *    SIGNED, max 32767) can hold.  COMPUTE with ON SIZE ERROR
+      *    catches an oversize index before it is ever handed to
+      *    AppendSlice/UpdateSliceAtIndex/RemoveSliceAtIndex or used
+      *    as a ROSTER-FILE key, instead of letting it silently
+      *    truncate.
+      *=================================================================
+       4175-CHECK-INDEX-RANGE.
+
+           SET INDEX-IN-RANGE TO TRUE.
+           COMPUTE Arg1 = TR-INDEX
+               ON SIZE ERROR
+                   SET INDEX-OUT-OF-RANGE TO TRUE
+           END-COMPUTE.
+
+       4175-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4180-CHECK-ROSTER-EXISTS
+      *    AppendSlice is append-only on the Go side.  If this index is
+      *    already on ROSTER-FILE (rehydrated at start-up or applied
+      *    earlier in this same run), route the transaction to
+      *    4450-UPDATE-ROSTER instead of 4400-APPEND-ROSTER so the
+      *    slice does not end up with two entries for the same contact.
+      *=================================================================
+       4180-CHECK-ROSTER-EXISTS.
+
+           MOVE Arg1 TO RS-INDEX.
+           READ ROSTER-FILE RECORD
+               INVALID KEY
+                   SET ROSTER-NOT-EXISTS TO TRUE
+               NOT INVALID KEY
+                   SET ROSTER-EXISTS TO TRUE
+           END-READ.
+
+       4180-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4190-APPLY-ADD-OR-UPDATE
+      *    A non-remove transaction: validate it, then decide between
+      *    append and update by whether the index is already on
+      *    ROSTER-FILE (an explicit TR-ACTION-UPDATE always updates).
+      *=================================================================
+       4190-APPLY-ADD-OR-UPDATE.
+
+           PERFORM 4200-VALIDATE-CONTACT THRU 4200-EXIT.
+           IF VALID-CONTACT
+               PERFORM 4180-CHECK-ROSTER-EXISTS THRU 4180-EXIT
+               IF TR-ACTION-UPDATE OR ROSTER-EXISTS
+                   PERFORM 4450-UPDATE-ROSTER THRU 4450-EXIT
+               ELSE
+                   PERFORM 4400-APPEND-ROSTER THRU 4400-EXIT
+               END-IF
+           ELSE
+               PERFORM 4300-WRITE-EXCEPTION THRU 4300-EXIT
+           END-IF.
+
+       4190-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4200-VALIDATE-CONTACT
+      *    Arg4 (name) must not be blank; Arg5 (phone) must match the
+      *    NNN-NNN digit pattern.  Rejects fall through to
+      *    4300-WRITE-EXCEPTION instead of reaching AppendSlice.
+      *=================================================================
+       4200-VALIDATE-CONTACT.
+
+           SET VALID-CONTACT TO TRUE.
+           MOVE SPACES TO WS-EX-REASON.
+
+           IF Arg4 = SPACES
+               SET INVALID-CONTACT TO TRUE
+               MOVE "NAME IS BLANK" TO WS-EX-REASON
+           END-IF.
+
+           IF VALID-CONTACT
+               IF Arg5(1:3) NOT NUMERIC
+                  OR Arg5(4:1) NOT = "-"
+                  OR Arg5(5:3) NOT NUMERIC
+                   SET INVALID-CONTACT TO TRUE
+                   MOVE "PHONE NOT NNN-NNN FORMAT" TO WS-EX-REASON
+               END-IF
+           END-IF.
+
+       4200-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4300-WRITE-EXCEPTION
+      *    Log a rejected transaction to the exceptions list instead
+      *    of letting it reach AppendSlice.
+      *=================================================================
+       4300-WRITE-EXCEPTION.
+
+           MOVE Arg1 TO WS-EX-INDEX.
+           MOVE Arg4 TO WS-EX-NAME.
+           MOVE Arg5 TO WS-EX-PHONE.
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       4300-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4310-WRITE-INDEX-EXCEPTION
+      *    The transaction's index is too wide for Arg1.  Arg1 was
+      *    never set from it, so the exception line is built straight
+      *    from the transaction record instead of the working-storage
+      *    args.
+      *=================================================================
+       4310-WRITE-INDEX-EXCEPTION.
+
+           MOVE TR-INDEX TO WS-EX-INDEX.
+           MOVE TR-NAME  TO WS-EX-NAME.
+           MOVE TR-PHONE TO WS-EX-PHONE.
+           MOVE "INDEX EXCEEDS ARG1 RANGE" TO WS-EX-REASON.
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       4310-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4400-APPEND-ROSTER
+      *    Append one contact to the Go slice and mirror it onto the
+      *    persistent roster file so it is still there tomorrow.
+      *=================================================================
+       4400-APPEND-ROSTER.
+
+           MOVE "AppendSlice" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "AppendSlice" USING BY reference arg1
+                                BY reference arg4
+                                BY reference arg5
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           IF CALL-OK
+               MOVE Arg1 TO RS-INDEX
+               MOVE Arg4 TO RS-NAME
+               MOVE Arg5 TO RS-PHONE
+               MOVE SPACES TO RS-FILLER
+
+               REWRITE ROSTER-RECORD
+                   INVALID KEY
+                       WRITE ROSTER-RECORD
+                           INVALID KEY
+                               DISPLAY "4400: ROSTER WRITE FAILED "
+                                   RS-INDEX
+                       END-WRITE
+               END-REWRITE
+           END-IF.
+
+       4400-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4450-UPDATE-ROSTER
+      *    Change an existing contact's name/phone in the Go slice and
+      *    mirror the change onto the persistent roster file, without
+      *    requiring a full reload of the roster.
+      *=================================================================
+       4450-UPDATE-ROSTER.
+
+           MOVE "UpdateSliceAtIndex" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "UpdateSliceAtIndex" USING BY REFERENCE Arg1
+                                BY REFERENCE Arg4
+                                BY REFERENCE Arg5
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           IF CALL-OK
+               MOVE Arg1 TO RS-INDEX
+               MOVE Arg4 TO RS-NAME
+               MOVE Arg5 TO RS-PHONE
+               MOVE SPACES TO RS-FILLER
+
+               REWRITE ROSTER-RECORD
+                   INVALID KEY
+                       DISPLAY "4450: ROSTER UPDATE FAILED " RS-INDEX
+                       MOVE "ROSTER UPDATE KEY NOT FOUND" TO
+                           WS-EX-REASON
+                       PERFORM 4300-WRITE-EXCEPTION THRU 4300-EXIT
+               END-REWRITE
+           END-IF.
+
+       4450-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4500-REMOVE-ROSTER
+      *    Remove a contact from the Go slice and delete the matching
+      *    record from the persistent roster file, without requiring
+      *    a full reload of the roster.
+      *=================================================================
+       4500-REMOVE-ROSTER.
+
+           MOVE "RemoveSliceAtIndex" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "RemoveSliceAtIndex" USING BY REFERENCE Arg1
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           IF CALL-OK
+               MOVE Arg1 TO RS-INDEX
+               DELETE ROSTER-FILE
+                   INVALID KEY
+                       DISPLAY "4500: ROSTER DELETE FAILED " RS-INDEX
+                       MOVE "ROSTER DELETE KEY NOT FOUND" TO
+                           WS-EX-REASON
+                       PERFORM 4300-WRITE-EXCEPTION THRU 4300-EXIT
+               END-DELETE
+           END-IF.
+
+       4500-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4600-SAVE-CHECKPOINT
+      *    Record how many transactions have been applied so far this
+      *    run onto RESTART-FILE.  If the batch is interrupted, the
+      *    next run's 1500-LOAD-CHECKPOINT picks this count back up
+      *    and 4150-APPLY-TRANSACTION skips the transactions already
+      *    covered instead of re-applying them.  Called after every
+      *    WS-CHECKPOINT-INTERVAL transactions, and once more with the
+      *    count reset to zero once the file is fully processed.
+      *=================================================================
+       4600-SAVE-CHECKPOINT.
+
+           MOVE WS-TRANS-READ-COUNT TO RESTART-RECORD.
+           OPEN OUTPUT RESTART-FILE.
+           IF RESTART-OK
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       4600-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    5000-EXPORT-JSON
+      *    Serialize every AppendSlice'd record on the persisted
+      *    roster file - not just the four demo working-storage args -
+      *    out to a JSON array so shop systems that already speak
+      *    JSON can pick up the roster without a custom parser.
+      *=================================================================
+       5000-EXPORT-JSON.
+
+           OPEN OUTPUT JSON-FILE.
+
+           MOVE "[" TO JSON-RECORD.
+           WRITE JSON-RECORD.
+
+           MOVE "N" TO WS-JSON-EOF-SW.
+           MOVE "N" TO WS-JSON-PENDING-SW.
+           MOVE LOW-VALUES TO RS-INDEX.
+           START ROSTER-FILE KEY IS NOT LESS THAN RS-INDEX
+               INVALID KEY MOVE "Y" TO WS-JSON-EOF-SW
+           END-START.
+
+           PERFORM 5100-EXPORT-ONE-RECORD THRU 5100-EXIT
+               UNTIL JSON-EOF.
+
+           IF JSON-PENDING
+               MOVE WS-JSON-LINE TO JSON-RECORD
+               WRITE JSON-RECORD
+           END-IF.
+
+           MOVE "]" TO JSON-RECORD.
+           WRITE JSON-RECORD.
+
+           CLOSE JSON-FILE.
+
+       5000-EXIT.
+           EXIT.
+
+       5100-EXPORT-ONE-RECORD.
+
+           READ ROSTER-FILE NEXT RECORD
+               AT END MOVE "Y" TO WS-JSON-EOF-SW
+           END-READ.
+
+           IF NOT JSON-EOF
+               IF JSON-PENDING
+                   STRING WS-JSON-LINE DELIMITED BY SPACE
+                          ","             DELIMITED BY SIZE
+                       INTO JSON-RECORD
+                   END-STRING
+                   WRITE JSON-RECORD
+               END-IF
+
+               MOVE RS-INDEX TO WS-JSON-INDEX-ED
+               MOVE ZERO TO WS-JSON-LEAD-SPACES
+               INSPECT WS-JSON-INDEX-ED TALLYING
+                   WS-JSON-LEAD-SPACES FOR LEADING SPACES
+               COMPUTE WS-JSON-INDEX-LEN = 9 - WS-JSON-LEAD-SPACES
+
+               MOVE SPACES TO WS-JSON-LINE
+               STRING '{"index":'      DELIMITED BY SIZE
+                   WS-JSON-INDEX-ED (WS-JSON-LEAD-SPACES + 1 :
+                                     WS-JSON-INDEX-LEN)
+                                       DELIMITED BY SIZE
+                   ',"name":"'         DELIMITED BY SIZE
+                   RS-NAME             DELIMITED BY SPACE
+                   '","phone":"'       DELIMITED BY SIZE
+                   RS-PHONE            DELIMITED BY SPACE
+                   '"}'                DELIMITED BY SIZE
+                   INTO WS-JSON-LINE
+               END-STRING
+               SET JSON-PENDING TO TRUE
+           END-IF.
+
+       5100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    6000-PRINT-REPORT
+      *    Produce a headed, columnar roster listing on REPORT-FILE
+      *    from the persisted roster file, with a trailing record
+      *    count - the business-side replacement for the raw
+      *    Arg1/Arg4/Arg5 console DISPLAYs.
+      *=================================================================
+       6000-PRINT-REPORT.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RD-MM TO WS-HL-MM.
+           MOVE WS-RD-DD TO WS-HL-DD.
+           MOVE WS-RD-YY TO WS-HL-YY.
+           WRITE REPORT-RECORD FROM WS-HEAD-LINE-1.
+           WRITE REPORT-RECORD FROM WS-HEAD-LINE-2.
+
+           MOVE ZERO TO WS-RPT-RECORD-COUNT.
+           MOVE "N" TO WS-RPT-EOF-SW.
+           MOVE LOW-VALUES TO RS-INDEX.
+           START ROSTER-FILE KEY IS NOT LESS THAN RS-INDEX
+               INVALID KEY MOVE "Y" TO WS-RPT-EOF-SW
+           END-START.
+
+           PERFORM 6100-WRITE-DETAIL-LINE THRU 6100-EXIT
+               UNTIL RPT-EOF.
+
+           MOVE WS-RPT-RECORD-COUNT TO WS-FL-COUNT.
+           WRITE REPORT-RECORD FROM WS-FOOTER-LINE.
+
+           CLOSE REPORT-FILE.
+
+       6000-EXIT.
+           EXIT.
+
+       6100-WRITE-DETAIL-LINE.
+
+           READ ROSTER-FILE NEXT RECORD
+               AT END MOVE "Y" TO WS-RPT-EOF-SW
+           END-READ.
+
+           IF NOT RPT-EOF
+               MOVE RS-INDEX TO WS-DL-INDEX
+               MOVE RS-NAME  TO WS-DL-NAME
+               MOVE RS-PHONE TO WS-DL-PHONE
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-RPT-RECORD-COUNT
+           END-IF.
+
+       6100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    7000-LOOKUP-BY-NAME-DEMO
+      *    Look a contact up by name instead of by index, so operators
+      *    do not have to already know a person's position in the
+      *    slice to find them.
+      *=================================================================
+       7000-LOOKUP-BY-NAME-DEMO.
+
+           MOVE "Sam   " TO Arg4.
+
+           MOVE "SelectSliceByName" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "SelectSliceByName" USING BY REFERENCE Arg4
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           MOVE ZEROES TO Arg1.
+           MOVE SPACES TO Arg5.
+
+           MOVE "getSliceAttribute" TO WS-CALL-NAME.
+           PERFORM 8100-AUDIT-CALL THRU 8100-EXIT.
+           MOVE "N" TO WS-CALL-ERROR-SW.
+           CALL "getSliceAttribute" USING BY REFERENCE Arg1
+                                BY REFERENCE Arg4
+                                BY REFERENCE Arg5
+               ON EXCEPTION
+                   SET CALL-FAILED TO TRUE
+                   PERFORM 8200-LOG-CALL-ERROR THRU 8200-EXIT
+           END-CALL.
+
+           DISPLAY "LOOKUP BY NAME " Arg4 " INDEX " Arg1 " PHONE " Arg5.
+
+       7000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    8100-AUDIT-CALL
+      *    Write one audit line for the CALL about to be issued -
+      *    timestamp, call name, and the current Arg1/Arg4/Arg5 - so a
+      *    bad run can be reconstructed afterward.  WS-CALL-NAME is
+      *    set by the caller just before this is performed.
+      *=================================================================
+       8100-AUDIT-CALL.
+
+           ACCEPT WS-AL-DATE FROM DATE.
+           ACCEPT WS-AL-TIME FROM TIME.
+           MOVE WS-CALL-NAME TO WS-AL-CALL-NAME.
+           MOVE Arg1 TO WS-AL-ARG1.
+           MOVE Arg4 TO WS-AL-ARG4.
+           MOVE Arg5 TO WS-AL-ARG5.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+       8100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    8200-LOG-CALL-ERROR
+      *    A CALL raised an exception (library not loadable, malformed
+      *    argument, whatever the Go side chokes on).  Log it and let
+      *    the caller carry on to the next transaction instead of
+      *    letting the whole batch abend.
+      *=================================================================
+       8200-LOG-CALL-ERROR.
+
+           MOVE WS-CALL-NAME TO WS-ERR-CALL-NAME.
+           WRITE AUDIT-RECORD FROM WS-ERROR-LINE.
+           DISPLAY "CALL ERROR: " WS-CALL-NAME
+               " DID NOT COMPLETE - CONTINUING".
+
+       8200-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    9000-TERMINATE
+      *=================================================================
+       9000-TERMINATE.
+
+           CLOSE ROSTER-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-FILE.
+
+       9000-EXIT.
+           EXIT.
